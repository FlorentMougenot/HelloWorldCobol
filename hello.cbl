@@ -9,29 +9,627 @@
       * Aucune information spécifique sur l'environnement n'est définie
       * Par division d'environnement on ne parle pas de déforestation
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Fichier de visiteurs pour le mode BATCH (une ligne = un visiteur)
+           SELECT VISITOR-IN ASSIGN TO "data/VISITOR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VISITOR-IN-STATUS.
+
+      * Rapport des accueils, relu/archivé par l'accueil en fin de
+      * journée (en-tête date/heure + une ligne par visiteur + total)
+           SELECT REPORT-OUT ASSIGN TO "data/REPORT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-OUT-STATUS.
+
+      * Visiteurs rejetés en mode BATCH (nom/prénom vide ou non
+      * alphabétique), avec le code motif du rejet
+           SELECT REJECT-OUT ASSIGN TO "data/REJECT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-OUT-STATUS.
+
+      * Point de reprise des gros lots : nombre d'enregistrements déjà
+      * traités, relu au démarrage pour sauter les visiteurs déjà
+      * accueillis si une exécution précédente s'est arrêtée en cours
+           SELECT CHECKPT-FILE ASSIGN TO "data/CHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPT-STATUS.
+
+      * Piste d'audit : une ligne par visiteur traité (accueilli ou
+      * rejeté), avec l'identifiant et l'horodatage de l'exécution,
+      * pour pouvoir répondre à "a-t-on accueilli tel visiteur tel jour"
+           SELECT AUDIT-OUT ASSIGN TO "data/AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-OUT-STATUS.
+
+      * Historique des visites, pour reconnaître les habitués et leur
+      * servir un accueil "welcome back" plutôt que la formule standard
+           SELECT HISTORY-FILE ASSIGN TO "data/HISTORY.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-KEY
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+      * Extrait à largeur fixe pour le CRM (liste de diffusion/mailing),
+      * produit en parallèle du rapport, un enregistrement par accueil
+           SELECT CRM-EXTRACT ASSIGN TO "data/CRMEXTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CRM-EXTRACT-STATUS.
+
       * Section qui concerne les définitions de données utilisées
        DATA DIVISION.
+       FILE SECTION.
+       FD  VISITOR-IN.
+           COPY VISITOR-REC
+               REPLACING ==VISITOR-REC== BY ==VISITOR-IN-REC==
+               ==CIVILITE==  BY ==IN-CIVILITE==
+               ==PRENOM==    BY ==IN-PRENOM==
+               ==NOM==       BY ==IN-NOM==
+               ==LANG-CODE== BY ==IN-LANG-CODE==
+               ==SITE-CODE== BY ==IN-SITE-CODE==.
+
+       FD  REPORT-OUT.
+       01  REPORT-LINE PIC X(80).
+
+       FD  REJECT-OUT.
+       01  REJECT-LINE.
+           05 REJ-PRENOM      PIC X(20).
+           05 REJ-NOM         PIC X(20).
+           05 REJ-REASON-CODE PIC X(4).
+           05 REJ-REASON-TEXT PIC X(30).
+
+       FD  CHECKPT-FILE.
+       01  CHECKPT-LINE.
+           05 CKPT-READ-COUNT   PIC 9(7).
+           05 CKPT-GREET-COUNT  PIC 9(7).
+           05 CKPT-REJECT-COUNT PIC 9(7).
+           05 CKPT-LAST-KEY     PIC X(40).
+
+       FD  AUDIT-OUT.
+       01  AUDIT-LINE.
+           05 AUD-RUN-ID    PIC X(17).
+           05 AUD-TIMESTAMP PIC X(16).
+           05 AUD-PRENOM    PIC X(20).
+           05 AUD-NOM       PIC X(20).
+           05 AUD-OUTCOME   PIC X(12).
+
+       FD  HISTORY-FILE.
+       01  HISTORY-REC.
+      * Largeur dimensionnée pour le pire cas : 20 car. de PRENOM +
+      * espace + 20 de NOM = 41
+           05 HIST-KEY             PIC X(41).
+           05 HIST-VISIT-COUNT     PIC 9(5).
+           05 HIST-LAST-VISIT-DATE PIC X(8).
+
+       FD  CRM-EXTRACT.
+       01  CRM-LINE.
+           05 CRM-PRENOM     PIC X(20).
+           05 CRM-NOM        PIC X(20).
+           05 CRM-VISIT-DATE PIC X(8).
+           05 CRM-SITE-CODE  PIC X(4).
+
       * Définition des variables exploitées dans le programme
        WORKING-STORAGE SECTION.
-       01 PRENOM PIC X(20).
-       01 NOM PIC X(20).
-       01 WESH PIC X(11) VALUE "Wesh wesh, ".
-       01 MESSAG PIC X(50).
+           COPY VISITOR-REC.
+           COPY GREETING-TBL.
+      * Largeur dimensionnée pour le pire cas : 20 car. de formule
+      * d'accueil (WS-GREETING-TEXT) + espace + 20 de PRENOM + espace
+      * + 20 de NOM = 62
+       01 MESSAG PIC X(62).
+
+      * Formule retenue pour le visiteur courant, et indicateur s'il
+      * s'agit d'un habitué (accueil "welcome back" plutôt que standard)
+       01 WS-GREETING-TEXT PIC X(20) VALUE SPACES.
+       01 WS-IS-RETURNING PIC X VALUE "N".
+       01 WS-LANG-FOUND PIC X VALUE "N".
+
+      * Mode d'exécution : INTERACTIF (défaut) ou BATCH, passé en
+      * premier paramètre de la ligne de commande (ex : hello BATCH)
+       01 WS-RUN-MODE PIC X(8) VALUE SPACES.
+       01 WS-VISITOR-IN-STATUS PIC X(2) VALUE "00".
+       01 WS-REPORT-OUT-STATUS PIC X(2) VALUE "00".
+       01 WS-REJECT-OUT-STATUS PIC X(2) VALUE "00".
+       01 WS-CHECKPT-STATUS PIC X(2) VALUE "00".
+       01 WS-AUDIT-OUT-STATUS PIC X(2) VALUE "00".
+       01 WS-HISTORY-STATUS PIC X(2) VALUE "00".
+       01 WS-CRM-EXTRACT-STATUS PIC X(2) VALUE "00".
+       01 WS-EOF-VISITOR-IN PIC X VALUE "N".
+
+      * Identifiant unique de l'exécution courante (horodatage), utilisé
+      * comme clé de corrélation dans la piste d'audit
+       01 WS-RUN-ID PIC X(17) VALUE SPACES.
+       01 WS-TIMESTAMP PIC X(16) VALUE SPACES.
+
+      * Reprise : nombre de visiteurs déjà lus par une exécution
+      * antérieure, nombre total lus par cette exécution, et la
+      * fréquence (en nombre d'enregistrements) à laquelle on
+      * rafraîchit le point de reprise
+       01 WS-RESUME-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-TOTAL-READ PIC 9(7) VALUE ZERO.
+       01 WS-CKPT-INTERVAL PIC 9(3) VALUE 50.
+       01 WS-CKPT-LAST-KEY PIC X(40) VALUE SPACES.
+       01 WS-SKIP-COUNTER PIC 9(7) VALUE ZERO.
+
+      * Clé du dernier visiteur traité lors de l'exécution précédente,
+      * relue au démarrage pour vérifier, après avoir sauté les
+      * WS-RESUME-COUNT enregistrements, qu'on retombe bien sur le
+      * même visiteur qu'au moment du dernier point de reprise (voir
+      * 1310-SAUTER-VISITEURS-DEJA-TRAITES)
+       01 WS-CKPT-EXPECTED-KEY PIC X(40) VALUE SPACES.
+
+      * Contrôle de validité du prénom/nom avant construction du message
+       01 WS-VALID-FLAG PIC X VALUE "Y".
+       01 WS-REJECT-CODE PIC X(4) VALUE SPACES.
+       01 WS-REJECT-TEXT PIC X(30) VALUE SPACES.
+       01 WS-REJECT-COUNT PIC 9(7) VALUE ZERO.
+
+      * Date et heure d'exécution, utilisées pour l'en-tête du rapport
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-RUN-TIME PIC 9(8).
+       01 WS-RUN-DATE-X.
+           05 WS-RUN-YYYY PIC 9(4).
+           05 WS-RUN-MM   PIC 9(2).
+           05 WS-RUN-DD   PIC 9(2).
+       01 WS-RUN-TIME-X.
+           05 WS-RUN-HH   PIC 9(2).
+           05 WS-RUN-MN   PIC 9(2).
+           05 WS-RUN-SS   PIC 9(2).
+           05 WS-RUN-HH-100 PIC 9(2).
+
+      * Nombre d'accueils produits pendant l'exécution
+       01 WS-GREET-COUNT PIC 9(7) VALUE ZERO.
+
+      * Message d'arrêt quand un fichier essentiel ne peut pas être
+      * ouvert (voir 9000-ERREUR-FATALE)
+       01 WS-ABORT-MESSAGE PIC X(60) VALUE SPACES.
 
        PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           MOVE FUNCTION UPPER-CASE(WS-RUN-MODE) TO WS-RUN-MODE
+
+           PERFORM 1050-INIT-GREETING-TABLE
+      * Le point de reprise ne concerne que le mode BATCH (c'est la
+      * seule exécution qui avance dans VISITOR-IN et peut abend à
+      * mi-fichier) ; il doit être relu avant l'ouverture des fichiers
+      * de sortie, car c'est lui qui dit si on ouvre en ajout (reprise)
+      * ou en création (première exécution du jour ou mode interactif)
+           IF WS-RUN-MODE = "BATCH"
+               PERFORM 1300-LIRE-CHECKPOINT
+           END-IF
+           PERFORM 1000-OUVRIR-RAPPORT
+           PERFORM 1100-ECRIRE-ENTETE-RAPPORT
+           PERFORM 1150-OUVRIR-AUDIT
+           PERFORM 1160-OUVRIR-HISTORIQUE
+           PERFORM 1170-OUVRIR-CRM-EXTRACT
+
+           IF WS-RUN-MODE = "BATCH"
+               PERFORM 1180-OUVRIR-REJET
+               PERFORM 2000-TRAITEMENT-BATCH
+               CLOSE REJECT-OUT
+           ELSE
+               PERFORM 2500-TRAITEMENT-INTERACTIF
+           END-IF
+
+           CLOSE AUDIT-OUT
+           CLOSE HISTORY-FILE
+           CLOSE CRM-EXTRACT
+           PERFORM 1200-ECRIRE-PIED-RAPPORT
+           CLOSE REPORT-OUT
+
+      * Fin du programme
+           STOP RUN.
+
+      * Charge la table des formules d'accueil par langue (copybook
+      * GREETING-TBL). FR est la langue par défaut (index 1) quand le
+      * LANG-CODE du visiteur est vide ou ne correspond à aucune entrée
+       1050-INIT-GREETING-TABLE.
+           MOVE "FR" TO GT-LANG-CODE(1)
+           MOVE "Wesh wesh, " TO GT-GREETING(1)
+           MOVE "Re wesh wesh, " TO GT-WELCOME-BACK(1)
+           MOVE "EN" TO GT-LANG-CODE(2)
+           MOVE "Hello, " TO GT-GREETING(2)
+           MOVE "Welcome back, " TO GT-WELCOME-BACK(2)
+           MOVE "FO" TO GT-LANG-CODE(3)
+           MOVE "Bonjour, " TO GT-GREETING(3)
+           MOVE "Re-bonjour, " TO GT-WELCOME-BACK(3)
+           MOVE "ES" TO GT-LANG-CODE(4)
+           MOVE "Hola, " TO GT-GREETING(4)
+           MOVE "Bienvenido, " TO GT-WELCOME-BACK(4).
+
+      * Ouverture du rapport (archive des accueils de l'exécution).
+      * Une reprise (WS-RESUME-COUNT > 0) ouvre en ajout pour ne pas
+      * écraser le rapport des visiteurs déjà traités avant l'arrêt
+       1000-OUVRIR-RAPPORT.
+           IF WS-RESUME-COUNT > ZERO
+               OPEN EXTEND REPORT-OUT
+               IF WS-REPORT-OUT-STATUS NOT = "00"
+                   OPEN OUTPUT REPORT-OUT
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-OUT
+           END-IF
+           IF WS-REPORT-OUT-STATUS NOT = "00"
+               MOVE "Impossible d'ouvrir REPORT-OUT (data/REPORT.OUT)"
+                   TO WS-ABORT-MESSAGE
+               PERFORM 9000-ERREUR-FATALE
+           END-IF.
+
+      * En-tête du rapport : date et heure de l'exécution. On en profite
+      * pour fabriquer l'identifiant de cette exécution (WS-RUN-ID) et
+      * son horodatage (WS-TIMESTAMP), utilisés pour la piste d'audit
+       1100-ECRIRE-ENTETE-RAPPORT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-X
+           MOVE WS-RUN-TIME TO WS-RUN-TIME-X
+           MOVE SPACES TO REPORT-LINE
+           STRING "Rapport d'accueil du " WS-RUN-YYYY "-" WS-RUN-MM "-"
+               WS-RUN-DD " a " WS-RUN-HH ":" WS-RUN-MN ":" WS-RUN-SS
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "R" WS-RUN-DATE WS-RUN-TIME INTO WS-RUN-ID
+           STRING WS-RUN-DATE WS-RUN-TIME INTO WS-TIMESTAMP.
+
+      * Ouvre la piste d'audit en ajout ; si le fichier n'existe pas
+      * encore (première exécution), on le crée
+       1150-OUVRIR-AUDIT.
+           OPEN EXTEND AUDIT-OUT
+           IF WS-AUDIT-OUT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-OUT
+               IF WS-AUDIT-OUT-STATUS NOT = "00"
+                   MOVE "Impossible d'ouvrir AUDIT-OUT (data/AUDIT.LOG)"
+                       TO WS-ABORT-MESSAGE
+                   PERFORM 9000-ERREUR-FATALE
+               END-IF
+           END-IF.
+
+      * Ouvre l'historique des visites en lecture/écriture ; si le
+      * fichier n'existe pas encore (premier jour), on le crée
+       1160-OUVRIR-HISTORIQUE.
+           OPEN I-O HISTORY-FILE
+           IF WS-HISTORY-STATUS NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+               OPEN I-O HISTORY-FILE
+               IF WS-HISTORY-STATUS NOT = "00"
+                   MOVE "Impossible d'ouvrir HISTORY-FILE (HISTORY.DAT)"
+                       TO WS-ABORT-MESSAGE
+                   PERFORM 9000-ERREUR-FATALE
+               END-IF
+           END-IF.
+
+      * Ouvre l'extrait CRM ; en ajout lors d'une reprise, en création
+      * sinon, pour ne pas écraser l'extrait des visiteurs déjà traités
+       1170-OUVRIR-CRM-EXTRACT.
+           IF WS-RESUME-COUNT > ZERO
+               OPEN EXTEND CRM-EXTRACT
+               IF WS-CRM-EXTRACT-STATUS NOT = "00"
+                   OPEN OUTPUT CRM-EXTRACT
+               END-IF
+           ELSE
+               OPEN OUTPUT CRM-EXTRACT
+           END-IF
+           IF WS-CRM-EXTRACT-STATUS NOT = "00"
+               MOVE "Impossible d'ouvrir CRM-EXTRACT (data/CRMEXTR.DAT)"
+                   TO WS-ABORT-MESSAGE
+               PERFORM 9000-ERREUR-FATALE
+           END-IF.
+
+      * Ouvre le fichier des rejets (mode BATCH) ; en ajout lors d'une
+      * reprise, en création sinon
+       1180-OUVRIR-REJET.
+           IF WS-RESUME-COUNT > ZERO
+               OPEN EXTEND REJECT-OUT
+               IF WS-REJECT-OUT-STATUS NOT = "00"
+                   OPEN OUTPUT REJECT-OUT
+               END-IF
+           ELSE
+               OPEN OUTPUT REJECT-OUT
+           END-IF
+           IF WS-REJECT-OUT-STATUS NOT = "00"
+               MOVE "Impossible d'ouvrir REJECT-OUT (data/REJECT.OUT)"
+                   TO WS-ABORT-MESSAGE
+               PERFORM 9000-ERREUR-FATALE
+           END-IF.
+
+      * Pied du rapport : résumé de fin d'exécution (total lu, total
+      * accueilli, total rejeté), repris tel quel par le job batch de
+      * la demande JCL pour que l'équipe de nuit n'ait qu'un seul
+      * document à consulter
+       1200-ECRIRE-PIED-RAPPORT.
+           MOVE SPACES TO REPORT-LINE
+           STRING "Total des visiteurs lus : " WS-TOTAL-READ
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "Total des accueils produits : " WS-GREET-COUNT
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "Total des rejets : " WS-REJECT-COUNT
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+      * Mode interactif historique : un visiteur saisi au clavier
+       2500-TRAITEMENT-INTERACTIF.
+           MOVE "N" TO WS-VALID-FLAG
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
       * Saisie du prénom
-           DISPLAY "Entrez votre prénom : ".
-           ACCEPT PRENOM.
+               DISPLAY "Entrez votre prénom : "
+               ACCEPT PRENOM
 
       * Saisie du nom
-           DISPLAY "Entrez votre nom : ".
-           ACCEPT NOM.
+               DISPLAY "Entrez votre nom : "
+               ACCEPT NOM
+
+               PERFORM 2200-VALIDER-VISITEUR
+               IF WS-VALID-FLAG NOT = "Y"
+                   DISPLAY "Prénom/nom invalide (" WS-REJECT-TEXT
+                       "), merci de recommencer."
+               END-IF
+           END-PERFORM
+
+      * Langue et site du visiteur (utilisés par 2700-CONSTRUIRE-MESSAGE
+      * pour la formule d'accueil et par 2270-ECRIRE-EXTRACT-CRM pour
+      * l'extrait CRM) ; laisser vide conserve le comportement par
+      * défaut (français, site sans code)
+           DISPLAY "Code langue (FR/EN/FO/ES, vide = FR) : "
+           ACCEPT LANG-CODE
+
+           DISPLAY "Code site (vide = aucun) : "
+           ACCEPT SITE-CODE
+
+           ADD 1 TO WS-TOTAL-READ
+           PERFORM 2700-CONSTRUIRE-MESSAGE
+           PERFORM 2800-SORTIR-MESSAGE.
+
+      * Mode batch : un visiteur par ligne du fichier VISITOR-IN,
+      * jusqu'à la fin du fichier
+       2000-TRAITEMENT-BATCH.
+           OPEN INPUT VISITOR-IN
+           IF WS-VISITOR-IN-STATUS NOT = "00"
+               MOVE "Impossible d'ouvrir VISITOR-IN (data/VISITOR.DAT)"
+                   TO WS-ABORT-MESSAGE
+               PERFORM 9000-ERREUR-FATALE
+           END-IF
+           PERFORM 1310-SAUTER-VISITEURS-DEJA-TRAITES
+           PERFORM 2100-LIRE-VISITEUR-SUIVANT
+           PERFORM UNTIL WS-EOF-VISITOR-IN = "Y"
+               MOVE VISITOR-IN-REC TO VISITOR-REC
+               PERFORM 2200-VALIDER-VISITEUR
+               IF WS-VALID-FLAG = "Y"
+                   PERFORM 2700-CONSTRUIRE-MESSAGE
+                   PERFORM 2800-SORTIR-MESSAGE
+               ELSE
+                   PERFORM 2250-ECRIRE-REJET
+               END-IF
+               PERFORM 2600-RAFRAICHIR-CHECKPOINT
+               PERFORM 2100-LIRE-VISITEUR-SUIVANT
+           END-PERFORM
+           CLOSE VISITOR-IN
+      * Traitement complet sans incident : le point de reprise est
+      * remis à zéro pour que la prochaine exécution reparte du début
+           PERFORM 2650-REINITIALISER-CHECKPOINT.
+
+       2100-LIRE-VISITEUR-SUIVANT.
+           READ VISITOR-IN
+               AT END MOVE "Y" TO WS-EOF-VISITOR-IN
+               NOT AT END ADD 1 TO WS-TOTAL-READ
+           END-READ.
+
+      * Relit le checkpoint d'une exécution précédente, s'il existe
+       1300-LIRE-CHECKPOINT.
+           MOVE ZERO TO WS-RESUME-COUNT
+           OPEN INPUT CHECKPT-FILE
+           IF WS-CHECKPT-STATUS = "00"
+               READ CHECKPT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CKPT-READ-COUNT TO WS-RESUME-COUNT
+                       MOVE CKPT-GREET-COUNT TO WS-GREET-COUNT
+                       MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                       MOVE CKPT-LAST-KEY TO WS-CKPT-EXPECTED-KEY
+               END-READ
+               CLOSE CHECKPT-FILE
+           END-IF.
+
+      * Saute les enregistrements déjà accueillis lors d'une exécution
+      * précédente, pour ne pas les greeter une seconde fois. Vérifie
+      * ensuite que la clé du dernier enregistrement sauté correspond
+      * bien à WS-CKPT-EXPECTED-KEY (la clé mémorisée au dernier point
+      * de reprise) : un écart signale que data/VISITOR.DAT a changé
+      * entre les deux exécutions et qu'une reprise à l'aveugle
+      * risquerait de sauter ou de doubler des accueils
+       1310-SAUTER-VISITEURS-DEJA-TRAITES.
+           MOVE WS-RESUME-COUNT TO WS-TOTAL-READ
+           MOVE SPACES TO WS-CKPT-LAST-KEY
+           PERFORM WS-RESUME-COUNT TIMES
+               READ VISITOR-IN
+                   AT END MOVE "Y" TO WS-EOF-VISITOR-IN
+                   NOT AT END
+                       MOVE SPACES TO WS-CKPT-LAST-KEY
+                       STRING IN-PRENOM IN-NOM INTO WS-CKPT-LAST-KEY
+               END-READ
+           END-PERFORM
+           IF WS-RESUME-COUNT > ZERO
+               IF WS-EOF-VISITOR-IN = "Y"
+                   MOVE "VISITOR.DAT plus court que prevu a la reprise"
+                       TO WS-ABORT-MESSAGE
+                   PERFORM 9000-ERREUR-FATALE
+               END-IF
+               IF WS-CKPT-LAST-KEY NOT = WS-CKPT-EXPECTED-KEY
+                   MOVE "VISITOR.DAT a changé depuis le dernier point"
+                       TO WS-ABORT-MESSAGE
+                   PERFORM 9000-ERREUR-FATALE
+               END-IF
+           END-IF.
+
+      * Toutes les WS-CKPT-INTERVAL lectures, on réécrit le point de
+      * reprise avec le nombre total lu et la clé du dernier visiteur
+       2600-RAFRAICHIR-CHECKPOINT.
+           ADD 1 TO WS-SKIP-COUNTER
+           IF WS-SKIP-COUNTER >= WS-CKPT-INTERVAL
+               MOVE ZERO TO WS-SKIP-COUNTER
+               MOVE SPACES TO WS-CKPT-LAST-KEY
+               STRING PRENOM NOM INTO WS-CKPT-LAST-KEY
+               OPEN OUTPUT CHECKPT-FILE
+               IF WS-CHECKPT-STATUS NOT = "00"
+                   MOVE "Impossible d'ecrire CHECKPT-FILE (CHECKPT.DAT)"
+                       TO WS-ABORT-MESSAGE
+                   PERFORM 9000-ERREUR-FATALE
+               END-IF
+               MOVE WS-TOTAL-READ TO CKPT-READ-COUNT
+               MOVE WS-GREET-COUNT TO CKPT-GREET-COUNT
+               MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+               MOVE WS-CKPT-LAST-KEY TO CKPT-LAST-KEY
+               WRITE CHECKPT-LINE
+               CLOSE CHECKPT-FILE
+           END-IF.
+
+      * Remet le point de reprise à zéro après un traitement complet
+       2650-REINITIALISER-CHECKPOINT.
+           OPEN OUTPUT CHECKPT-FILE
+           IF WS-CHECKPT-STATUS NOT = "00"
+               MOVE "Impossible d'ecrire CHECKPT-FILE (CHECKPT.DAT)"
+                   TO WS-ABORT-MESSAGE
+               PERFORM 9000-ERREUR-FATALE
+           END-IF
+           MOVE ZERO TO CKPT-READ-COUNT
+           MOVE ZERO TO CKPT-GREET-COUNT
+           MOVE ZERO TO CKPT-REJECT-COUNT
+           MOVE SPACES TO CKPT-LAST-KEY
+           WRITE CHECKPT-LINE
+           CLOSE CHECKPT-FILE.
+
+      * Rejette les prénoms/noms vides ou contenant autre chose que
+      * des lettres, avant qu'ils ne se retrouvent dans MESSAG
+       2200-VALIDER-VISITEUR.
+           MOVE "Y" TO WS-VALID-FLAG
+           MOVE SPACES TO WS-REJECT-CODE
+           MOVE SPACES TO WS-REJECT-TEXT
+           IF PRENOM = SPACES OR NOM = SPACES
+               MOVE "N" TO WS-VALID-FLAG
+               MOVE "E01" TO WS-REJECT-CODE
+               MOVE "PRENOM OU NOM VIDE" TO WS-REJECT-TEXT
+           ELSE
+               IF PRENOM NOT ALPHABETIC OR NOM NOT ALPHABETIC
+                   MOVE "N" TO WS-VALID-FLAG
+                   MOVE "E02" TO WS-REJECT-CODE
+                   MOVE "PRENOM OU NOM NON ALPHABETIQUE"
+                       TO WS-REJECT-TEXT
+               END-IF
+           END-IF.
+
+      * Archive un visiteur rejeté (mode BATCH) dans le fichier de rejets
+       2250-ECRIRE-REJET.
+           MOVE SPACES TO REJECT-LINE
+           MOVE PRENOM TO REJ-PRENOM
+           MOVE NOM TO REJ-NOM
+           MOVE WS-REJECT-CODE TO REJ-REASON-CODE
+           MOVE WS-REJECT-TEXT TO REJ-REASON-TEXT
+           WRITE REJECT-LINE
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE "REJECTED" TO AUD-OUTCOME
+           PERFORM 2260-ECRIRE-AUDIT.
+
+      * Alimente l'extrait CRM (liste de diffusion/mailing) avec le
+      * prénom, le nom, la date de visite et le site du visiteur
+       2270-ECRIRE-EXTRACT-CRM.
+           MOVE SPACES TO CRM-LINE
+           MOVE PRENOM TO CRM-PRENOM
+           MOVE NOM TO CRM-NOM
+           MOVE WS-RUN-DATE TO CRM-VISIT-DATE
+           MOVE SITE-CODE TO CRM-SITE-CODE
+           WRITE CRM-LINE.
+
+      * Ajoute une ligne à la piste d'audit pour le visiteur courant,
+      * avec l'outcome déjà positionné par l'appelant (AUD-OUTCOME)
+       2260-ECRIRE-AUDIT.
+           MOVE WS-RUN-ID TO AUD-RUN-ID
+           MOVE WS-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE PRENOM TO AUD-PRENOM
+           MOVE NOM TO AUD-NOM
+           WRITE AUDIT-LINE.
+
+      * Choisit la formule d'accueil à utiliser selon le LANG-CODE du
+      * visiteur (copybook GREETING-TBL) et selon qu'il s'agit d'un
+      * habitué (WS-IS-RETURNING) ; FR sert de repli si LANG-CODE est
+      * vide ou ne correspond à aucune entrée de la table
+       2300-TROUVER-FORMULE-ACCUEIL.
+           MOVE "N" TO WS-LANG-FOUND
+           MOVE 1 TO GT-IDX
+           PERFORM UNTIL GT-IDX > GREETING-TABLE-SIZE
+                   OR WS-LANG-FOUND = "Y"
+               IF GT-LANG-CODE(GT-IDX) = LANG-CODE
+                   MOVE "Y" TO WS-LANG-FOUND
+               ELSE
+                   ADD 1 TO GT-IDX
+               END-IF
+           END-PERFORM
+           IF WS-LANG-FOUND = "N"
+               MOVE 1 TO GT-IDX
+           END-IF
+           IF WS-IS-RETURNING = "Y"
+               MOVE GT-WELCOME-BACK(GT-IDX) TO WS-GREETING-TEXT
+           ELSE
+               MOVE GT-GREETING(GT-IDX) TO WS-GREETING-TEXT
+           END-IF.
+
+      * Recherche le visiteur courant dans l'historique des visites.
+      * S'il est déjà connu, on bascule sur la formule "welcome back"
+      * et on incrémente son compteur de visites ; sinon on crée sa
+      * fiche d'historique avec un compteur à 1
+       2350-RECHERCHER-HISTORIQUE.
+           MOVE SPACES TO HIST-KEY
+           STRING FUNCTION TRIM(PRENOM) " " FUNCTION TRIM(NOM)
+               INTO HIST-KEY
+           READ HISTORY-FILE
+               INVALID KEY MOVE "N" TO WS-IS-RETURNING
+               NOT INVALID KEY MOVE "Y" TO WS-IS-RETURNING
+           END-READ
+           IF WS-IS-RETURNING = "Y"
+               ADD 1 TO HIST-VISIT-COUNT
+               MOVE WS-RUN-DATE TO HIST-LAST-VISIT-DATE
+               REWRITE HISTORY-REC
+           ELSE
+               MOVE 1 TO HIST-VISIT-COUNT
+               MOVE WS-RUN-DATE TO HIST-LAST-VISIT-DATE
+               WRITE HISTORY-REC
+           END-IF.
 
       * Concaténation des variables et messages initiaux
-           STRING WESH PRENOM NOM INTO MESSAG
+       2700-CONSTRUIRE-MESSAGE.
+           PERFORM 2350-RECHERCHER-HISTORIQUE
+           PERFORM 2300-TROUVER-FORMULE-ACCUEIL
+           MOVE SPACES TO MESSAG
+           STRING FUNCTION TRIM(WS-GREETING-TEXT) " "
+               FUNCTION TRIM(PRENOM) " " FUNCTION TRIM(NOM)
+               INTO MESSAG.
 
-      * Renvoi de la phrase complète
-           DISPLAY MESSAG.
+      * Diffusion du message : écran et rapport archivé
+       2800-SORTIR-MESSAGE.
+           DISPLAY MESSAG
+           MOVE SPACES TO REPORT-LINE
+           MOVE MESSAG TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-GREET-COUNT
+           IF WS-IS-RETURNING = "Y"
+               MOVE "WELCOME-BACK" TO AUD-OUTCOME
+           ELSE
+               MOVE "GREETED" TO AUD-OUTCOME
+           END-IF
+           PERFORM 2260-ECRIRE-AUDIT
+           PERFORM 2270-ECRIRE-EXTRACT-CRM.
 
-      * Fin du programme
+      * Arrêt immédiat sur un fichier essentiel qui n'a pas pu être
+      * ouvert (ex : data/VISITOR.DAT absent ou mal nommé) ; le message
+      * part sur la console/SYSOUT pour que l'équipe de nuit voie tout
+      * de suite que l'exécution n'a pas tourné normalement, au lieu
+      * d'un résumé silencieux "0 lu / 0 accueilli / 0 rejeté". Le
+      * code retour non nul permet à l'appelant (ex. un job batch) de
+      * détecter l'échec sans avoir à relire le message
+       9000-ERREUR-FATALE.
+           DISPLAY "ERREUR FATALE : " WS-ABORT-MESSAGE
+           MOVE 1 TO RETURN-CODE
            STOP RUN.
