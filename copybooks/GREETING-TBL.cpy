@@ -0,0 +1,11 @@
+      * Table des formules d'accueil par langue, indexée par le
+      * LANG-CODE du visiteur (copybook VISITOR-REC). Le contenu est
+      * chargé par le programme appelant (ex. 1050-INIT-GREETING-TABLE
+      * dans hello.cbl) ; le premier élément sert de formule par défaut
+      * quand le LANG-CODE du visiteur est vide ou inconnu.
+       01 GREETING-TABLE.
+           05 GREETING-ENTRY OCCURS 4 TIMES INDEXED BY GT-IDX.
+               10 GT-LANG-CODE    PIC X(2).
+               10 GT-GREETING     PIC X(15).
+               10 GT-WELCOME-BACK PIC X(20).
+       01 GREETING-TABLE-SIZE PIC 9(1) VALUE 4.
