@@ -0,0 +1,9 @@
+      * Structure commune d'un visiteur, partagée par hello.cbl et par
+      * tout futur programme (rapport, dédoublonnage, extraction CRM)
+      * qui a besoin de la même définition de visiteur.
+       01 VISITOR-REC.
+           05 CIVILITE   PIC X(4).
+           05 PRENOM     PIC X(20).
+           05 NOM        PIC X(20).
+           05 LANG-CODE  PIC X(2).
+           05 SITE-CODE  PIC X(4).
